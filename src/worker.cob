@@ -1,17 +1,177 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. worker.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+           SELECT MATCH-STATE-FILE ASSIGN TO "MATCHSTATE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MS-MATCH-ID
+               FILE STATUS IS MS-FILE-STATUS.
+           SELECT PENDING-MATCH-FILE ASSIGN TO "PENDINGMATCH"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-MATCH-ID
+               FILE STATUS IS PM-FILE-STATUS.
+           SELECT IDEMPOTENCY-FILE ASSIGN TO "IDEMPOTENCY"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDEM-KEY
+               FILE STATUS IS IDEM-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+           COPY "gamelog.cpy".
+       FD  MATCH-STATE-FILE.
+           COPY "matchstate.cpy".
+       FD  PENDING-MATCH-FILE.
+           COPY "pendingmatch.cpy".
+       FD  IDEMPOTENCY-FILE.
+           COPY "idempotency.cpy".
        WORKING-STORAGE SECTION.
+      *
+           01 GL-FILE-STATUS     PIC X(02) VALUE "00".
+           01 MS-FILE-STATUS     PIC X(02) VALUE "00".
+           01 PM-FILE-STATUS     PIC X(02) VALUE "00".
+           01 IDEM-FILE-STATUS   PIC X(02) VALUE "00".
+      *
+      *    Best-of-N match tracking - a caller that passes "match"
+      *    gets a running tally kept across calls instead of having
+      *    to add up separate rounds themselves.
+           01 ARG-NAME-MATCH     PIC A(5)  VALUE 'match'.
+           01 STR-VALUE-MATCH    PIC X(16) VALUE SPACES.
+           01 ARG-NAME-BESTOF    PIC A(6)  VALUE 'bestof'.
+           01 ARG-VALUE-BESTOF   PIC S9(9) COMP-5.
+      *
+      *    mode=rpsls switches the 3-way game over to the 5-way
+      *    Rock-Paper-Scissors-Lizard-Spock extension - the winner
+      *    table below already covers both, it's just that classic
+      *    mode never lets CHOICE-IND reach the lizard/Spock values.
+           01 ARG-NAME-MODE      PIC A(4)  VALUE 'mode'.
+           01 STR-VALUE-MODE     PIC X(8)  VALUE SPACES.
+           01 MODE-SW            PIC X(01) VALUE "N".
+              88 RPSLS-MODE              VALUE "Y".
+           01 MAX-CHOICE      PIC 9     VALUE 3.
+      *
+      *    opponent=player pairs this call up with another real
+      *    caller on the same match id instead of facing the RNG -
+      *    the first caller in waits, the second completes the round.
+           01 ARG-NAME-OPPONENT  PIC A(8)  VALUE 'opponent'.
+           01 STR-VALUE-OPPONENT PIC X(6)  VALUE SPACES.
+           01 OPPONENT-SW        PIC X(01) VALUE "N".
+              88 PVP-MODE                VALUE "Y".
+           01 PENDING-SW         PIC X(01) VALUE "N".
+              88 MATCH-IS-PENDING        VALUE "Y".
+           01 MODE-MISMATCH-SW   PIC X(01) VALUE "N".
+              88 PVP-MODE-MISMATCH       VALUE "Y".
+      *
+      *    Carries the parking caller's identity forward out of
+      *    RESOLVE-PVP-ROUND into UPDATE-MATCH-STATE, so the very
+      *    first round of a PVP match can stamp MS-PLAYER-A-ID/
+      *    MS-PLAYER-B-ID before its pending record is deleted.
+           01 PVP-OPPONENT-ID    PIC X(16) VALUE SPACES.
+      *
+      *    difficulty=hard weights the computer's pick to counter
+      *    whatever this player has thrown most often, going back
+      *    through the ledger instead of always rolling the RNG.
+           01 ARG-NAME-DIFFICULTY   PIC A(10) VALUE 'difficulty'.
+           01 STR-VALUE-DIFFICULTY  PIC X(06) VALUE SPACES.
+           01 DIFFICULTY-SW         PIC X(01) VALUE "N".
+              88 HARD-MODE                  VALUE "Y".
+           01 ARG-NAME-PLAYER       PIC A(6)  VALUE 'player'.
+           01 STR-VALUE-PLAYER      PIC X(16) VALUE SPACES.
+      *
+           01 LOG-EOF-SW            PIC X(01) VALUE "N".
+              88 LOG-AT-EOF                 VALUE "Y".
+           01 CHOICE-FREQ        PIC 9(4) OCCURS 5 TIMES VALUE ZERO.
+           01 BEST-FREQ          PIC 9(4) VALUE ZERO.
+           01 BEST-CHOICE        PIC 9    VALUE ZERO.
+           01 FREQ-SUB                PIC 9    VALUE ZERO.
+      *
+           01 COUNTER-TABLE.
+              05 FILLER             PIC 9 VALUE 3.
+              05 FILLER             PIC 9 VALUE 1.
+              05 FILLER             PIC 9 VALUE 2.
+              05 FILLER             PIC 9 VALUE 1.
+              05 FILLER             PIC 9 VALUE 3.
+           01 FILLER REDEFINES COUNTER-TABLE.
+              05 COUNTER-CHOICE     PIC 9 OCCURS 5 TIMES.
+      *
+      *    An idem key lets a retried request (the caller's HTTP
+      *    client timed out and tried again, say) get back exactly
+      *    what the original call computed instead of drawing a new
+      *    computer choice or logging the round a second time.
+           01 ARG-NAME-IDEM      PIC A(4)  VALUE 'idem'.
+           01 STR-VALUE-IDEM     PIC X(32) VALUE SPACES.
+           01 IDEM-SW            PIC X(01) VALUE "N".
+              88 HAVE-IDEM                VALUE "Y".
+           01 IDEM-REPLAY-SW     PIC X(01) VALUE "N".
+              88 IDEM-REPLAYED            VALUE "Y".
+      *
+      *    action=health reports ledger totals instead of playing a
+      *    round - a caller with nothing to throw can still ask us
+      *    "are you there, and what have you seen so far".
+           01 ARG-NAME-ACTION    PIC A(6)  VALUE 'action'.
+           01 STR-VALUE-ACTION   PIC X(8)  VALUE SPACES.
+           01 ACTION-SW          PIC X(01) VALUE "N".
+              88 HEALTH-ACTION            VALUE "Y".
+      *
+           01 TOTAL-MATCHES   PIC 9(6)  VALUE ZERO.
+           01 TOTAL-WINS      PIC 9(6)  VALUE ZERO.
+           01 TOTAL-TIES      PIC 9(6)  VALUE ZERO.
+           01 TOTAL-LOSSES    PIC 9(6)  VALUE ZERO.
+           01 RECENT-COUNT    PIC 9(6)  VALUE ZERO.
+           01 TODAY-DATE           PIC 9(6)  VALUE ZERO.
+      *
+           01 DISP-TOTAL-MATCHES PIC Z(5)9.
+           01 DISP-TOTAL-WINS    PIC Z(5)9.
+           01 DISP-TOTAL-TIES    PIC Z(5)9.
+           01 DISP-TOTAL-LOSSES  PIC Z(5)9.
+           01 DISP-RECENT-COUNT  PIC Z(5)9.
+      *
+           01 MATCH-SW           PIC X(01) VALUE "N".
+              88 HAVE-MATCH              VALUE "Y".
+           01 NEW-MATCH-SW        PIC X(01) VALUE "N".
+              88 NEW-MATCH-STATE         VALUE "Y".
+           01 MATCH-COMPLETE-SW   PIC X(01) VALUE "N".
+              88 MATCH-IS-COMPLETE       VALUE "Y".
+           01 NEEDED-WINS      PIC 9(01).
+      *
+           01 DISP-MS-BEST-OF          PIC 9.
+           01 DISP-MS-PLAYER-WINS      PIC Z9.
+           01 DISP-MS-COMPUTER-WINS    PIC Z9.
+           01 DISP-MS-TIES             PIC Z9.
+           01 DISP-MS-ROUNDS-PLAYED    PIC Z9.
       *
            01 HTTP-OK            PIC X(03) VALUE '200'.
            01 HTTP-BAD-REQUEST   PIC X(03) VALUE '400'.
            01 HTTP-INTERNAL-ERR  PIC X(03) VALUE '500'.
            01 HTTP-RETURN        PIC X(03).
       *
-           01 ERROR-NO-INPUT     PIC A(24) 
+           01 ERROR-NO-INPUT     PIC A(24)
                                  VALUE 'please provide your pick'.
-           01 ERROR-BAD-COMPUTE  PIC A(24) 
+           01 ERROR-BAD-COMPUTE  PIC A(24)
                                  VALUE 'internal error'.
+           01 ERROR-MODE-MISMATCH PIC A(24)
+                                 VALUE 'mode mismatch on match'.
+           01 ERROR-MISSING-PLAYER PIC A(24)
+                                 VALUE 'player required for pvp'.
+           01 ERROR-MISSING-MATCH PIC A(24)
+                                 VALUE 'match required for pvp'.
+      *
+      *    Numeric twin of RESULT/the error text above, so a caller
+      *    can switch on a code instead of pattern-matching the
+      *    free-text message.  0 is success (including "pending");
+      *    the rest line up with the error branches in MAIN.
+           01 ERROR-CODE         PIC 9     VALUE ZERO.
+           01 ERROR-CODE-BAD-INPUT       PIC 9 VALUE 1.
+           01 ERROR-CODE-BAD-COMPUTE     PIC 9 VALUE 2.
+           01 ERROR-CODE-MODE-MISMATCH   PIC 9 VALUE 3.
+           01 ERROR-CODE-MISSING-PLAYER  PIC 9 VALUE 4.
+           01 ERROR-CODE-MISSING-MATCH   PIC 9 VALUE 5.
       *
            01 ARG-NAME           PIC A(4)  VALUE 'pick'.
            01 ARG-VALUE          PIC S9(9) COMP-5.
@@ -21,6 +181,7 @@
               05 T-MINS          PIC 99.
               05 T-SECS          PIC 99.
               05 T-MS            PIC 999.
+           01 CURRENT-DATE       PIC 9(6).
       *
            01 RAND-NUM           PIC 99.
            01 BLAH               PIC 99.
@@ -32,68 +193,402 @@
            01 CHOICE-ROCK        PIC 9 VALUE 1.
            01 CHOICE-SCISSORS    PIC 9 VALUE 2.
            01 CHOICE-PAPER       PIC 9 VALUE 3.
+           01 CHOICE-LIZARD      PIC 9 VALUE 4.
+           01 CHOICE-SPOCK       PIC 9 VALUE 5.
       *
            01 CHOICES.
               05 FILLER          PIC A(8)  VALUE "rock".
               05 FILLER          PIC A(8)  VALUE "scissors".
               05 FILLER          PIC A(8)  VALUE "paper".
+              05 FILLER          PIC A(8)  VALUE "lizard".
+              05 FILLER          PIC A(8)  VALUE "spock".
            01 FILLER REDEFINES CHOICES.
-              05 CHOICE          PIC A(8) OCCURS 3 TIMES.
+              05 CHOICE          PIC A(8) OCCURS 5 TIMES.
       *
            01 RESULT             PIC X(24) VALUE "undefined".
       *
        PROCEDURE DIVISION.
       *
        MAIN.
+           PERFORM GET-ACTION-PARAM.
+           IF HEALTH-ACTION
+              PERFORM SEND-HEALTH-REPORT
+              STOP RUN
+           END-IF.
+      *
+           PERFORM GET-MODE-PARAM.
+           PERFORM GET-DIFFICULTY-PARAM.
+           PERFORM GET-PLAYER-ID-PARAM.
+      *
            PERFORM GET-PLAYER-CHOICE
-           IF CHOICE-IND  < 1 or > 3
+           IF CHOICE-IND  < 1 or > MAX-CHOICE
               DISPLAY "bad player: " CHOICE-IND UPON SYSERR
               MOVE HTTP-BAD-REQUEST  TO HTTP-RETURN
               PERFORM SEND-STATUS
               MOVE ERROR-NO-INPUT    TO RESULT
+              MOVE ERROR-CODE-BAD-INPUT TO ERROR-CODE
               PERFORM SEND-JSON
               STOP RUN RETURNING 1
            END-IF
            MOVE CHOICE-IND TO PLAYER-CHOICE.
       *
-           PERFORM GET-COMPUTER-CHOICE
-           IF CHOICE-IND < 1 or > 3
-              DISPLAY "bad computer: " CHOICE-IND UPON SYSERR
-              MOVE HTTP-INTERNAL-ERR TO HTTP-RETURN
+           PERFORM GET-MATCH-PARAMS.
+           PERFORM GET-OPPONENT-PARAM.
+      *
+      *    opponent=player needs a stable identity to tell two real
+      *    callers apart from one caller retrying its own call - with
+      *    no player id, a retry that lands back on its own parked
+      *    pick would pair against itself and resolve a round nobody
+      *    else actually played.
+           IF PVP-MODE AND STR-VALUE-PLAYER = SPACES
+              MOVE HTTP-BAD-REQUEST          TO HTTP-RETURN
               PERFORM SEND-STATUS
-              MOVE ERROR-BAD-COMPUTE TO RESULT
+              MOVE ERROR-MISSING-PLAYER      TO RESULT
+              MOVE ERROR-CODE-MISSING-PLAYER TO ERROR-CODE
               PERFORM SEND-JSON
               STOP RUN RETURNING 1
-           END-IF
-           MOVE CHOICE-IND TO COMPUTER-CHOICE.
+           END-IF.
+      *
+      *    opponent=player has no one to pair with unless a match id
+      *    names which pending pick to join - without one this falls
+      *    straight into the RNG branch below and plays an ordinary
+      *    house round while looking exactly like a successful PVP
+      *    one, so that's rejected here instead of silently swapped.
+           IF PVP-MODE AND NOT HAVE-MATCH
+              MOVE HTTP-BAD-REQUEST         TO HTTP-RETURN
+              PERFORM SEND-STATUS
+              MOVE ERROR-MISSING-MATCH      TO RESULT
+              MOVE ERROR-CODE-MISSING-MATCH TO ERROR-CODE
+              PERFORM SEND-JSON
+              STOP RUN RETURNING 1
+           END-IF.
+           PERFORM GET-IDEM-PARAM.
+      *
+      *    A retried idem key gets back exactly what the original
+      *    call computed - no fresh computer choice, no second trip
+      *    through the ledger or the match tally.
+           IF HAVE-IDEM
+              PERFORM LOOKUP-IDEMPOTENCY
+           END-IF.
+           IF IDEM-REPLAYED
+              MOVE HTTP-OK TO HTTP-RETURN
+              PERFORM SEND-STATUS
+              PERFORM SEND-JSON
+              STOP RUN
+           END-IF.
+      *
+      *    opponent=player pairs us up with another real caller on
+      *    the same match id instead of rolling the RNG; the first
+      *    caller in leaves MATCH-IS-PENDING set and gets no result
+      *    yet, the second caller completes the round.
+           IF PVP-MODE AND HAVE-MATCH
+              PERFORM RESOLVE-PVP-ROUND
+              IF PVP-MODE-MISMATCH
+                 MOVE HTTP-BAD-REQUEST        TO HTTP-RETURN
+                 PERFORM SEND-STATUS
+                 MOVE ERROR-MODE-MISMATCH     TO RESULT
+                 MOVE ERROR-CODE-MODE-MISMATCH TO ERROR-CODE
+                 PERFORM SEND-JSON
+                 STOP RUN RETURNING 1
+              END-IF
+           ELSE
+      *       No computer opponent to weight against a real player
+      *       in opponent=player mode, so difficulty only applies
+      *       here, on the RNG side of the branch above.
+              IF HARD-MODE
+                 PERFORM GET-HARD-COMPUTER-CHOICE
+              ELSE
+                 PERFORM GET-COMPUTER-CHOICE
+              END-IF
+              IF CHOICE-IND < 1 or > MAX-CHOICE
+                 DISPLAY "bad computer: " CHOICE-IND UPON SYSERR
+                 MOVE HTTP-INTERNAL-ERR TO HTTP-RETURN
+                 PERFORM SEND-STATUS
+                 MOVE ERROR-BAD-COMPUTE TO RESULT
+                 MOVE ERROR-CODE-BAD-COMPUTE TO ERROR-CODE
+                 PERFORM SEND-JSON
+                 STOP RUN RETURNING 1
+              END-IF
+              MOVE CHOICE-IND TO COMPUTER-CHOICE
+           END-IF.
       *
            MOVE HTTP-OK           TO HTTP-RETURN
            PERFORM SEND-STATUS.
       *
-      *    DISPLAY "player: " CHOICE (PLAYER-CHOICE)
-           EVALUATE PLAYER-CHOICE  ALSO COMPUTER-CHOICE
-              WHEN CHOICE-ROCK     ALSO CHOICE-SCISSORS
-              WHEN CHOICE-SCISSORS ALSO CHOICE-PAPER
-              WHEN CHOICE-PAPER    ALSO CHOICE-ROCK
-                 MOVE "win"  TO RESULT
-              WHEN OTHER
-                 IF PLAYER-CHOICE = COMPUTER-CHOICE
-                    MOVE "tie"  TO RESULT
-                 ELSE
-                    MOVE "lose" TO RESULT
-                 END-IF
-           END-EVALUATE.
+           IF MATCH-IS-PENDING
+              MOVE "pending"      TO RESULT
+              IF HAVE-MATCH
+                 PERFORM PEEK-MATCH-STATE
+              END-IF
+           ELSE
+      *       DISPLAY "player: " CHOICE (PLAYER-CHOICE)
+      *       The lizard/Spock WHENs below only ever fire in rpsls
+      *       mode - classic mode keeps CHOICE-IND confined to 1-3,
+      *       so this one table serves both games without a separate
+      *       classic path.
+              EVALUATE PLAYER-CHOICE  ALSO COMPUTER-CHOICE
+                 WHEN CHOICE-ROCK     ALSO CHOICE-SCISSORS
+                 WHEN CHOICE-ROCK     ALSO CHOICE-LIZARD
+                 WHEN CHOICE-SCISSORS ALSO CHOICE-PAPER
+                 WHEN CHOICE-SCISSORS ALSO CHOICE-LIZARD
+                 WHEN CHOICE-PAPER    ALSO CHOICE-ROCK
+                 WHEN CHOICE-PAPER    ALSO CHOICE-SPOCK
+                 WHEN CHOICE-LIZARD   ALSO CHOICE-SPOCK
+                 WHEN CHOICE-LIZARD   ALSO CHOICE-PAPER
+                 WHEN CHOICE-SPOCK    ALSO CHOICE-SCISSORS
+                 WHEN CHOICE-SPOCK    ALSO CHOICE-ROCK
+                    MOVE "win"  TO RESULT
+                 WHEN OTHER
+                    IF PLAYER-CHOICE = COMPUTER-CHOICE
+                       MOVE "tie"  TO RESULT
+                    ELSE
+                       MOVE "lose" TO RESULT
+                    END-IF
+              END-EVALUATE
+      *
+              IF HAVE-MATCH
+                 PERFORM UPDATE-MATCH-STATE
+              END-IF
+      *
+              PERFORM WRITE-GAME-LOG
+           END-IF.
       *
+      *    Stored for a pending PVP round too, so a retry of that exact
+      *    request replays "pending" instead of landing back in
+      *    RESOLVE-PVP-ROUND and pairing against itself.
+           IF HAVE-IDEM
+              PERFORM STORE-IDEMPOTENCY
+           END-IF.
            PERFORM SEND-JSON.
            STOP RUN.
       *
+      *    ARG-VALUE comes back as a signed full word - check its
+      *    real range here before it gets truncated into the single
+      *    PIC 9 CHOICE-IND, so something like 13 or 203 is rejected
+      *    outright instead of truncating down to a 3 that looks like
+      *    a perfectly good "paper".
        GET-PLAYER-CHOICE.
            CALL "get_http_form" USING ARG-NAME RETURNING ARG-VALUE.
-           MOVE ARG-VALUE  TO CHOICE-IND.
+           IF ARG-VALUE < 1 OR ARG-VALUE > MAX-CHOICE
+              MOVE ZERO TO CHOICE-IND
+           ELSE
+              MOVE ARG-VALUE TO CHOICE-IND
+           END-IF.
+      *
+       GET-ACTION-PARAM.
+           CALL "get_http_form_str" USING ARG-NAME-ACTION
+                                           STR-VALUE-ACTION.
+           IF STR-VALUE-ACTION = "health"
+              SET HEALTH-ACTION TO TRUE
+           END-IF.
+      *
+      *    mode=rpsls turns on the 5-way Lizard-Spock extension;
+      *    anything else (including no mode at all) keeps the
+      *    original 3-way game.
+       GET-MODE-PARAM.
+           CALL "get_http_form_str" USING ARG-NAME-MODE
+                                           STR-VALUE-MODE.
+           IF STR-VALUE-MODE = "rpsls"
+              SET RPSLS-MODE TO TRUE
+              MOVE 5 TO MAX-CHOICE
+           END-IF.
+      *
+       GET-DIFFICULTY-PARAM.
+           CALL "get_http_form_str" USING ARG-NAME-DIFFICULTY
+                                           STR-VALUE-DIFFICULTY.
+           IF STR-VALUE-DIFFICULTY = "hard"
+              SET HARD-MODE TO TRUE
+           END-IF.
+      *
+       GET-PLAYER-ID-PARAM.
+           CALL "get_http_form_str" USING ARG-NAME-PLAYER
+                                           STR-VALUE-PLAYER.
+      *
+       GET-MATCH-PARAMS.
+           CALL "get_http_form_str" USING ARG-NAME-MATCH
+                                           STR-VALUE-MATCH.
+           IF STR-VALUE-MATCH NOT = SPACES
+              SET HAVE-MATCH TO TRUE
+              CALL "get_http_form" USING ARG-NAME-BESTOF
+                                    RETURNING ARG-VALUE-BESTOF
+           END-IF.
+      *
+      *    opponent=player asks for a real human on the other side
+      *    of this match id; anything else (including no opponent
+      *    at all) keeps facing the RNG.
+       GET-OPPONENT-PARAM.
+           CALL "get_http_form_str" USING ARG-NAME-OPPONENT
+                                           STR-VALUE-OPPONENT.
+           IF STR-VALUE-OPPONENT = "player"
+              SET PVP-MODE TO TRUE
+           END-IF.
+      *
+       GET-IDEM-PARAM.
+           CALL "get_http_form_str" USING ARG-NAME-IDEM
+                                           STR-VALUE-IDEM.
+           IF STR-VALUE-IDEM NOT = SPACES
+              SET HAVE-IDEM TO TRUE
+           END-IF.
+      *
+      *    Looks for a previously stored round under this idem key.
+      *    Found or not, this is harmless to call on a brand new key -
+      *    IDEM-REPLAYED just stays false and the round is computed
+      *    as normal.
+       LOOKUP-IDEMPOTENCY.
+           OPEN I-O IDEMPOTENCY-FILE
+           IF IDEM-FILE-STATUS NOT = "00"
+              OPEN OUTPUT IDEMPOTENCY-FILE
+              CLOSE IDEMPOTENCY-FILE
+              OPEN I-O IDEMPOTENCY-FILE
+           END-IF
+           MOVE STR-VALUE-IDEM TO IDEM-KEY
+           READ IDEMPOTENCY-FILE KEY IS IDEM-KEY
+               NOT INVALID KEY
+                   MOVE IDEM-RESULT          TO RESULT
+                   MOVE IDEM-PLAYER-CHOICE   TO PLAYER-CHOICE
+                   MOVE IDEM-COMPUTER-CHOICE TO COMPUTER-CHOICE
+                   IF IDEM-HAVE-MATCH = "Y"
+                      SET HAVE-MATCH TO TRUE
+                      MOVE IDEM-MS-BEST-OF       TO MS-BEST-OF
+                      MOVE IDEM-MS-PLAYER-WINS   TO MS-PLAYER-WINS
+                      MOVE IDEM-MS-COMPUTER-WINS TO MS-COMPUTER-WINS
+                      MOVE IDEM-MS-TIES          TO MS-TIES
+                      MOVE IDEM-MS-ROUNDS-PLAYED TO MS-ROUNDS-PLAYED
+                      IF IDEM-MATCH-COMPLETE = "Y"
+                         SET MATCH-IS-COMPLETE TO TRUE
+                      END-IF
+                   END-IF
+                   SET IDEM-REPLAYED TO TRUE
+           END-READ
+           CLOSE IDEMPOTENCY-FILE.
+      *
+      *    Called only once a round has actually been resolved (never
+      *    for a PVP call left MATCH-IS-PENDING) so a replay can't
+      *    come back with half a result.
+       STORE-IDEMPOTENCY.
+           OPEN I-O IDEMPOTENCY-FILE
+           IF IDEM-FILE-STATUS NOT = "00"
+              OPEN OUTPUT IDEMPOTENCY-FILE
+              CLOSE IDEMPOTENCY-FILE
+              OPEN I-O IDEMPOTENCY-FILE
+           END-IF
+           MOVE STR-VALUE-IDEM       TO IDEM-KEY
+           MOVE RESULT               TO IDEM-RESULT
+           MOVE PLAYER-CHOICE        TO IDEM-PLAYER-CHOICE
+           MOVE COMPUTER-CHOICE      TO IDEM-COMPUTER-CHOICE
+           IF HAVE-MATCH
+              MOVE "Y"                  TO IDEM-HAVE-MATCH
+              MOVE MS-BEST-OF           TO IDEM-MS-BEST-OF
+              MOVE MS-PLAYER-WINS       TO IDEM-MS-PLAYER-WINS
+              MOVE MS-COMPUTER-WINS     TO IDEM-MS-COMPUTER-WINS
+              MOVE MS-TIES              TO IDEM-MS-TIES
+              MOVE MS-ROUNDS-PLAYED     TO IDEM-MS-ROUNDS-PLAYED
+              IF MATCH-IS-COMPLETE
+                 MOVE "Y"                  TO IDEM-MATCH-COMPLETE
+              ELSE
+                 MOVE "N"                  TO IDEM-MATCH-COMPLETE
+              END-IF
+           ELSE
+              MOVE "N"                  TO IDEM-HAVE-MATCH
+           END-IF
+           WRITE IDEM-RECORD
+           CLOSE IDEMPOTENCY-FILE.
+      *
+      *    Pairs this call with whichever other caller shows up next
+      *    on the same match id.  The first one in just parks its
+      *    pick (its mode, and its own player id) and waits; the
+      *    second one in reads that pick back, deletes the pending
+      *    record, and the round resolves as if COMPUTER-CHOICE had
+      *    come from the RNG - but only when the two callers agree on
+      *    mode and are not the same player.  A completing caller in
+      *    a different mode would otherwise hand a lizard or Spock
+      *    pick to a classic-mode round (or vice versa), so that
+      *    mismatch is turned away with PVP-MODE-MISMATCH set and the
+      *    pending pick left parked for a real match.  A completing
+      *    caller whose player id matches the one that parked the
+      *    pick is the same caller retrying (most likely without the
+      *    idem key that would have replayed its earlier "pending"
+      *    answer instead) - that call is sent back to waiting rather
+      *    than being paired against its own pick.
+       RESOLVE-PVP-ROUND.
+           MOVE "N" TO MODE-MISMATCH-SW
+           OPEN I-O PENDING-MATCH-FILE
+           IF PM-FILE-STATUS NOT = "00"
+              OPEN OUTPUT PENDING-MATCH-FILE
+              CLOSE PENDING-MATCH-FILE
+              OPEN I-O PENDING-MATCH-FILE
+           END-IF
+           MOVE STR-VALUE-MATCH TO PM-MATCH-ID
+           READ PENDING-MATCH-FILE KEY IS PM-MATCH-ID
+               INVALID KEY
+                   MOVE PLAYER-CHOICE    TO PM-PICK
+                   MOVE MODE-SW          TO PM-MODE
+                   MOVE STR-VALUE-PLAYER TO PM-PLAYER-ID
+                   WRITE PENDING-MATCH-RECORD
+                   SET MATCH-IS-PENDING TO TRUE
+               NOT INVALID KEY
+                   IF PM-PLAYER-ID = STR-VALUE-PLAYER
+                      SET MATCH-IS-PENDING TO TRUE
+                   ELSE
+                      IF PM-MODE NOT = MODE-SW
+                         SET PVP-MODE-MISMATCH TO TRUE
+                      ELSE
+                         MOVE PM-PLAYER-ID TO PVP-OPPONENT-ID
+                         MOVE PM-PICK      TO COMPUTER-CHOICE
+                         DELETE PENDING-MATCH-FILE RECORD
+                      END-IF
+                   END-IF
+           END-READ
+           CLOSE PENDING-MATCH-FILE.
+      *
+      *    Looks back through the ledger for this player's history
+      *    and picks whatever beats their most common throw, falling
+      *    all the way back to the plain RNG when there's no history
+      *    to go on (no player id given, or nothing logged for one).
+       GET-HARD-COMPUTER-CHOICE.
+           PERFORM ZERO-FREQ-TABLE VARYING FREQ-SUB FROM 1 BY 1
+                   UNTIL FREQ-SUB > 5
+           MOVE "N" TO LOG-EOF-SW
+           OPEN INPUT GAME-LOG-FILE
+           IF GL-FILE-STATUS = "00"
+              PERFORM TALLY-PLAYER-HISTORY UNTIL LOG-AT-EOF
+              CLOSE GAME-LOG-FILE
+           END-IF
+           MOVE ZERO TO BEST-FREQ
+           MOVE ZERO TO BEST-CHOICE
+           PERFORM FIND-BEST-FREQ VARYING FREQ-SUB FROM 1 BY 1
+                   UNTIL FREQ-SUB > 5
+           IF BEST-CHOICE = ZERO
+              PERFORM GET-COMPUTER-CHOICE
+           ELSE
+              MOVE COUNTER-CHOICE (BEST-CHOICE) TO CHOICE-IND
+           END-IF.
+      *
+       ZERO-FREQ-TABLE.
+           MOVE ZERO TO CHOICE-FREQ (FREQ-SUB).
+      *
+       TALLY-PLAYER-HISTORY.
+           READ GAME-LOG-FILE
+               AT END
+                   SET LOG-AT-EOF TO TRUE
+               NOT AT END
+                   IF GL-PLAYER-ID = STR-VALUE-PLAYER
+                      AND STR-VALUE-PLAYER NOT = SPACES
+                      AND GL-PLAYER-CHOICE >= 1
+                      ADD 1 TO CHOICE-FREQ (GL-PLAYER-CHOICE)
+                   END-IF
+           END-READ.
+      *
+       FIND-BEST-FREQ.
+           IF CHOICE-FREQ (FREQ-SUB) > BEST-FREQ
+              MOVE CHOICE-FREQ (FREQ-SUB) TO BEST-FREQ
+              MOVE FREQ-SUB TO BEST-CHOICE
+           END-IF.
       *
        GET-COMPUTER-CHOICE.
       *    COBOL 85 with intrinsic function amendment
            ACCEPT CURRENT-TIME FROM TIME.
+           ACCEPT CURRENT-DATE FROM DATE.
            COMPUTE RAND-NUM = FUNCTION RANDOM (T-MS) * 100.
       *
       *    COBOL 2002+
@@ -101,11 +596,12 @@
       *                         FUNCTION SECONDS-PAST-MIDNIGHT()
       *                       ) * 100.
       *
-           DIVIDE RAND-NUM BY 3 GIVING BLAH REMAINDER CHOICE-IND.
+           DIVIDE RAND-NUM BY MAX-CHOICE GIVING BLAH
+                                             REMAINDER CHOICE-IND.
            ADD 1 TO CHOICE-IND.
       *
        SEND-STATUS.
-           CALL "set_http_status"  USING HTTP-BAD-REQUEST.
+           CALL "set_http_status"  USING HTTP-RETURN.
       *
        SEND-JSON.
            CALL "append_http_body" USING "{"
@@ -113,12 +609,16 @@
            CALL "append_http_body" USING '"'
            CALL "append_http_body" USING RESULT
            CALL "append_http_body" USING '"'
+           CALL "append_http_body" USING ',"error_code":'
+           CALL "append_http_body" USING ERROR-CODE
            CALL "append_http_body" USING ',"player":'
            MOVE PLAYER-CHOICE   TO CHOICE-IND
            PERFORM SEND-JSON-CHOICE
            CALL "append_http_body" USING ',"computer":'
            MOVE COMPUTER-CHOICE TO CHOICE-IND
            PERFORM SEND-JSON-CHOICE
+           CALL "append_http_body" USING ',"match":'
+           PERFORM SEND-JSON-MATCH
            CALL "append_http_body" USING "}".
       *
        SEND-JSON-CHOICE.
@@ -129,3 +629,241 @@
                CALL "append_http_body" USING CHOICE (CHOICE-IND)
                CALL "append_http_body" USING '"'
            END-IF.
+      *
+      *    Best-of-N running tally, reported alongside the
+      *    per-round result so callers don't have to add it
+      *    up themselves across several calls.
+       SEND-JSON-MATCH.
+           IF NOT HAVE-MATCH
+               CALL "append_http_body" USING "null"
+           ELSE
+               MOVE MS-BEST-OF        TO DISP-MS-BEST-OF
+               MOVE MS-PLAYER-WINS    TO DISP-MS-PLAYER-WINS
+               MOVE MS-COMPUTER-WINS  TO DISP-MS-COMPUTER-WINS
+               MOVE MS-TIES           TO DISP-MS-TIES
+               MOVE MS-ROUNDS-PLAYED  TO DISP-MS-ROUNDS-PLAYED
+               CALL "append_http_body" USING "{"
+               CALL "append_http_body" USING '"best_of":'
+               CALL "append_http_body" USING DISP-MS-BEST-OF
+               CALL "append_http_body" USING ',"player_wins":'
+               CALL "append_http_body" USING DISP-MS-PLAYER-WINS
+               CALL "append_http_body" USING ',"computer_wins":'
+               CALL "append_http_body" USING DISP-MS-COMPUTER-WINS
+               CALL "append_http_body" USING ',"ties":'
+               CALL "append_http_body" USING DISP-MS-TIES
+               CALL "append_http_body" USING ',"rounds_played":'
+               CALL "append_http_body" USING DISP-MS-ROUNDS-PLAYED
+               CALL "append_http_body" USING ',"complete":'
+               IF MATCH-IS-COMPLETE
+                  CALL "append_http_body" USING "true"
+               ELSE
+                  CALL "append_http_body" USING "false"
+               END-IF
+               CALL "append_http_body" USING "}"
+           END-IF.
+      *
+      *    Walks the whole ledger and tallies it up for action=health -
+      *    total rounds played, the win/tie/lose split, and how many
+      *    of those were logged today - instead of leaving a caller
+      *    to infer whether we're even running from an empty reply.
+       SEND-HEALTH-REPORT.
+           MOVE ZERO TO TOTAL-MATCHES
+           MOVE ZERO TO TOTAL-WINS
+           MOVE ZERO TO TOTAL-TIES
+           MOVE ZERO TO TOTAL-LOSSES
+           MOVE ZERO TO RECENT-COUNT
+           ACCEPT TODAY-DATE FROM DATE
+           MOVE "N" TO LOG-EOF-SW
+           OPEN INPUT GAME-LOG-FILE
+           IF GL-FILE-STATUS = "00"
+              PERFORM TALLY-HEALTH-RECORD UNTIL LOG-AT-EOF
+              CLOSE GAME-LOG-FILE
+           END-IF
+           MOVE HTTP-OK TO HTTP-RETURN
+           PERFORM SEND-STATUS
+           PERFORM SEND-HEALTH-JSON.
+      *
+       TALLY-HEALTH-RECORD.
+           READ GAME-LOG-FILE
+               AT END
+                   SET LOG-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO TOTAL-MATCHES
+                   EVALUATE GL-RESULT
+                       WHEN "win"  ADD 1 TO TOTAL-WINS
+                       WHEN "tie"  ADD 1 TO TOTAL-TIES
+                       WHEN "lose" ADD 1 TO TOTAL-LOSSES
+                   END-EVALUATE
+                   IF GL-DATE = TODAY-DATE
+                      ADD 1 TO RECENT-COUNT
+                   END-IF
+           END-READ.
+      *
+       SEND-HEALTH-JSON.
+           MOVE TOTAL-MATCHES TO DISP-TOTAL-MATCHES
+           MOVE TOTAL-WINS    TO DISP-TOTAL-WINS
+           MOVE TOTAL-TIES    TO DISP-TOTAL-TIES
+           MOVE TOTAL-LOSSES  TO DISP-TOTAL-LOSSES
+           MOVE RECENT-COUNT  TO DISP-RECENT-COUNT
+           CALL "append_http_body" USING "{"
+           CALL "append_http_body" USING '"total_matches":'
+           CALL "append_http_body" USING DISP-TOTAL-MATCHES
+           CALL "append_http_body" USING ',"wins":'
+           CALL "append_http_body" USING DISP-TOTAL-WINS
+           CALL "append_http_body" USING ',"ties":'
+           CALL "append_http_body" USING DISP-TOTAL-TIES
+           CALL "append_http_body" USING ',"losses":'
+           CALL "append_http_body" USING DISP-TOTAL-LOSSES
+           CALL "append_http_body" USING ',"recent_requests":'
+           CALL "append_http_body" USING DISP-RECENT-COUNT
+           CALL "append_http_body" USING "}".
+      *
+      *    Append one line to the results ledger so a disputed
+      *    "it told me I won" can be checked against what we
+      *    actually computed, instead of taking our word for it.
+      *    Stamps its own CURRENT-TIME/CURRENT-DATE rather than
+      *    trusting whatever GET-COMPUTER-CHOICE happened to leave
+      *    behind - PVP and hard-difficulty rounds can both reach
+      *    here without ever calling that paragraph.
+       WRITE-GAME-LOG.
+           ACCEPT CURRENT-TIME      FROM TIME
+           ACCEPT CURRENT-DATE      FROM DATE
+           MOVE CURRENT-DATE        TO GL-DATE
+           MOVE T-HOURS             TO GL-HOURS
+           MOVE T-MINS              TO GL-MINS
+           MOVE T-SECS              TO GL-SECS
+           IF RPSLS-MODE
+              MOVE "rpsls"          TO GL-MODE
+           ELSE
+              MOVE "classic"        TO GL-MODE
+           END-IF
+           IF HAVE-MATCH
+              MOVE STR-VALUE-MATCH  TO GL-MATCH-ID
+           ELSE
+              MOVE SPACES           TO GL-MATCH-ID
+           END-IF
+           MOVE STR-VALUE-PLAYER    TO GL-PLAYER-ID
+           MOVE PLAYER-CHOICE       TO GL-PLAYER-CHOICE
+           MOVE COMPUTER-CHOICE     TO GL-COMPUTER-CHOICE
+           MOVE RESULT              TO GL-RESULT
+           OPEN EXTEND GAME-LOG-FILE
+           IF GL-FILE-STATUS NOT = "00"
+              OPEN OUTPUT GAME-LOG-FILE
+           END-IF
+           WRITE GAME-LOG-RECORD
+           CLOSE GAME-LOG-FILE.
+      *
+      *    Read-only look at the running tally for a match token,
+      *    used only to fill in the "match" object on a round left
+      *    MATCH-IS-PENDING - no round has resolved yet so nothing
+      *    gets written back.  A match with no state on file yet
+      *    (this is its very first round) gets the same zeroed
+      *    defaults INIT-MATCH-STATE would hand a brand new match.
+       PEEK-MATCH-STATE.
+           OPEN INPUT MATCH-STATE-FILE
+           IF MS-FILE-STATUS = "00"
+              MOVE STR-VALUE-MATCH TO MS-MATCH-ID
+              READ MATCH-STATE-FILE KEY IS MS-MATCH-ID
+                  INVALID KEY
+                      PERFORM INIT-MATCH-STATE
+              END-READ
+              CLOSE MATCH-STATE-FILE
+           ELSE
+              PERFORM INIT-MATCH-STATE
+           END-IF
+      *
+      *    A stray late round can be parked pending after the match
+      *    was already decided on an earlier round - recompute
+      *    MATCH-IS-COMPLETE from whatever tally was just loaded
+      *    instead of leaving it at its process-start default of
+      *    false, same as UPDATE-MATCH-STATE does for a round that
+      *    actually resolves.
+           COMPUTE NEEDED-WINS = (MS-BEST-OF + 1) / 2
+           IF MS-PLAYER-WINS >= NEEDED-WINS
+              OR MS-COMPUTER-WINS >= NEEDED-WINS
+              SET MATCH-IS-COMPLETE TO TRUE
+           ELSE
+              MOVE "N" TO MATCH-COMPLETE-SW
+           END-IF.
+      *
+      *    Keep a running best-of-N score for this match token so
+      *    a tournament bracket doesn't have to call us three or
+      *    five times and total the JSON up by hand.  For a PVP match
+      *    MS-PLAYER-WINS/MS-COMPUTER-WINS have to track the same two
+      *    people across every round rather than "whoever completed
+      *    vs. whoever parked this particular round" - ASSIGN-PVP-
+      *    SIDES pins side A/B down on the match's first round, and
+      *    whichever side completes a later round decides which way
+      *    that round's win/lose tally is mapped.
+       UPDATE-MATCH-STATE.
+           MOVE "N" TO NEW-MATCH-SW
+           OPEN I-O MATCH-STATE-FILE
+           IF MS-FILE-STATUS NOT = "00"
+              OPEN OUTPUT MATCH-STATE-FILE
+              CLOSE MATCH-STATE-FILE
+              OPEN I-O MATCH-STATE-FILE
+           END-IF
+           MOVE STR-VALUE-MATCH TO MS-MATCH-ID
+           READ MATCH-STATE-FILE KEY IS MS-MATCH-ID
+               INVALID KEY
+                   PERFORM INIT-MATCH-STATE
+           END-READ
+           IF PVP-MODE
+              PERFORM ASSIGN-PVP-SIDES
+           END-IF
+           IF PVP-MODE AND MS-PLAYER-A-ID = STR-VALUE-PLAYER
+              EVALUATE RESULT
+                  WHEN "win"  ADD 1 TO MS-COMPUTER-WINS
+                  WHEN "lose" ADD 1 TO MS-PLAYER-WINS
+                  WHEN "tie"  ADD 1 TO MS-TIES
+              END-EVALUATE
+           ELSE
+              EVALUATE RESULT
+                  WHEN "win"  ADD 1 TO MS-PLAYER-WINS
+                  WHEN "lose" ADD 1 TO MS-COMPUTER-WINS
+                  WHEN "tie"  ADD 1 TO MS-TIES
+              END-EVALUATE
+           END-IF
+           ADD 1 TO MS-ROUNDS-PLAYED
+           COMPUTE NEEDED-WINS = (MS-BEST-OF + 1) / 2
+           IF MS-PLAYER-WINS >= NEEDED-WINS
+              OR MS-COMPUTER-WINS >= NEEDED-WINS
+              SET MATCH-IS-COMPLETE TO TRUE
+           ELSE
+              MOVE "N" TO MATCH-COMPLETE-SW
+           END-IF
+           IF NEW-MATCH-STATE
+              WRITE MATCH-STATE-RECORD
+           ELSE
+              REWRITE MATCH-STATE-RECORD
+           END-IF
+           CLOSE MATCH-STATE-FILE.
+      *
+      *    Stamps which real player occupies each side of a PVP
+      *    match the first time its match id is seen.  Side B is
+      *    whoever completes round one (the caller UPDATE-MATCH-STATE
+      *    is running for right now) since that is already how the
+      *    plain win/lose mapping below treats a brand new match;
+      *    side A is the other caller, carried in from RESOLVE-PVP-
+      *    ROUND's PVP-OPPONENT-ID.  Left alone on every later round -
+      *    the sides are only ever assigned once per match.
+       ASSIGN-PVP-SIDES.
+           IF NEW-MATCH-STATE
+              MOVE PVP-OPPONENT-ID  TO MS-PLAYER-A-ID
+              MOVE STR-VALUE-PLAYER TO MS-PLAYER-B-ID
+           END-IF.
+      *
+       INIT-MATCH-STATE.
+           MOVE STR-VALUE-MATCH TO MS-MATCH-ID
+           IF ARG-VALUE-BESTOF = 3 OR ARG-VALUE-BESTOF = 5
+              MOVE ARG-VALUE-BESTOF TO MS-BEST-OF
+           ELSE
+              MOVE 3 TO MS-BEST-OF
+           END-IF
+           MOVE ZERO TO MS-PLAYER-WINS
+           MOVE ZERO TO MS-COMPUTER-WINS
+           MOVE ZERO TO MS-TIES
+           MOVE ZERO TO MS-ROUNDS-PLAYED
+           MOVE SPACES TO MS-PLAYER-A-ID
+           MOVE SPACES TO MS-PLAYER-B-ID
+           SET NEW-MATCH-STATE TO TRUE.
