@@ -0,0 +1,264 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REPORT.
+000300 AUTHOR. OPERATIONS.
+000400 INSTALLATION. RPS-WORKER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  OPS  DAILY SUMMARY OF THE GAME-LOG LEDGER:
+001000*                    CHOICE BREAKDOWN AND WIN/TIE/LOSE COUNTS
+001100*                    FOR ONE DAY, PAGED LIKE A CLASSIC BATCH
+001200*                    REPORT.
+001300*--------------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+001800         ORGANIZATION LINE SEQUENTIAL
+001900         FILE STATUS IS GL-FILE-STATUS.
+002000     SELECT RPT-FILE ASSIGN TO "RPTOUT"
+002100         ORGANIZATION LINE SEQUENTIAL
+002200         FILE STATUS IS RPT-FILE-STATUS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  GAME-LOG-FILE.
+002600     COPY "gamelog.cpy".
+002700 FD  RPT-FILE.
+002800 01  RPT-LINE             PIC X(80).
+002900 WORKING-STORAGE SECTION.
+003000*--------------------------------------------------------------
+003100* SWITCHES AND COUNTERS
+003200*--------------------------------------------------------------
+003300 77  GL-FILE-STATUS        PIC X(02) VALUE "00".
+003400 77  RPT-FILE-STATUS       PIC X(02) VALUE "00".
+003500 77  WS-EOF-SW             PIC X(01) VALUE "N".
+003600     88 GAME-LOG-EOF            VALUE "Y".
+003700 77  WS-LINE-COUNT         PIC 9(02) VALUE ZERO.
+003800 77  WS-PAGE-COUNT         PIC 9(03) VALUE ZERO.
+003900 77  WS-LINES-PER-PAGE     PIC 9(02) VALUE 40.
+004000*--------------------------------------------------------------
+004100* SELECTION DATE - DEFAULTS TO TODAY WHEN NO ARGUMENT IS GIVEN
+004200*--------------------------------------------------------------
+004300 77  WS-ARG-DATE           PIC X(06) VALUE SPACES.
+004400 77  WS-REPORT-DATE        PIC 9(06) VALUE ZERO.
+004500*--------------------------------------------------------------
+004600* RUNNING TOTALS
+004700*--------------------------------------------------------------
+004800 01  PLAYER-TOTALS.
+004900     05 PT-ROCK            PIC 9(05) COMP VALUE ZERO.
+005000     05 PT-SCISSORS        PIC 9(05) COMP VALUE ZERO.
+005100     05 PT-PAPER           PIC 9(05) COMP VALUE ZERO.
+005200 01  COMPUTER-TOTALS.
+005300     05 CT-ROCK            PIC 9(05) COMP VALUE ZERO.
+005400     05 CT-SCISSORS        PIC 9(05) COMP VALUE ZERO.
+005500     05 CT-PAPER           PIC 9(05) COMP VALUE ZERO.
+005600 01  OUTCOME-TOTALS.
+005700     05 OT-WINS            PIC 9(05) COMP VALUE ZERO.
+005800     05 OT-TIES            PIC 9(05) COMP VALUE ZERO.
+005900     05 OT-LOSSES          PIC 9(05) COMP VALUE ZERO.
+006000 77  WS-MATCH-COUNT        PIC 9(05) COMP VALUE ZERO.
+006100*--------------------------------------------------------------
+006200* CHOICE NAME LOOKUP - SAME ORDERING AS worker.cob'S CHOICES
+006300*--------------------------------------------------------------
+006400 01  CHOICE-NAMES.
+006500     05 FILLER             PIC X(08) VALUE "ROCK".
+006600     05 FILLER             PIC X(08) VALUE "SCISSORS".
+006700     05 FILLER             PIC X(08) VALUE "PAPER".
+006710     05 FILLER             PIC X(08) VALUE "LIZARD".
+006720     05 FILLER             PIC X(08) VALUE "SPOCK".
+006800 01  FILLER REDEFINES CHOICE-NAMES.
+006900     05 CHOICE-NAME        PIC X(08) OCCURS 5 TIMES.
+007000*--------------------------------------------------------------
+007100* REPORT LINES
+007200*--------------------------------------------------------------
+007300 01  HDG-LINE-1.
+007400     05 FILLER             PIC X(20) VALUE "ROCK-PAPER-SCISSORS".
+007500     05 FILLER             PIC X(30) VALUE
+007600            " DAILY SUMMARY REPORT".
+007700     05 FILLER             PIC X(08) VALUE "PAGE ".
+007800     05 HDG-PAGE           PIC ZZ9.
+007900 01  HDG-LINE-2.
+008000     05 FILLER             PIC X(12) VALUE "REPORT DATE:".
+008100     05 HDG-DATE           PIC 9(06).
+008200 01  HDG-LINE-3.
+008300     05 FILLER             PIC X(80) VALUE
+008400 "DATE    TIME    MATCH            PLAYER    COMPUTER  RESULT".
+008500 01  DET-LINE.
+008600     05 DET-DATE           PIC 9(06).
+008700     05 FILLER             PIC X(02) VALUE SPACES.
+008800     05 DET-TIME           PIC 9(06).
+008900     05 FILLER             PIC X(02) VALUE SPACES.
+009000     05 DET-MATCH          PIC X(16).
+009100     05 FILLER             PIC X(01) VALUE SPACES.
+009200     05 DET-PLAYER         PIC X(08).
+009300     05 FILLER             PIC X(02) VALUE SPACES.
+009400     05 DET-COMPUTER       PIC X(08).
+009500     05 FILLER             PIC X(02) VALUE SPACES.
+009600     05 DET-RESULT         PIC X(04).
+009700 01  TOT-LINE-1             PIC X(80) VALUE
+009800     "PLAYER CHOICE BREAKDOWN".
+009900 01  TOT-LINE-2.
+010000     05 FILLER             PIC X(15) VALUE "  ROCK       : ".
+010100     05 TOT-PT-ROCK        PIC ZZZZ9.
+010200 01  TOT-LINE-3.
+010300     05 FILLER             PIC X(15) VALUE "  SCISSORS   : ".
+010400     05 TOT-PT-SCISSORS    PIC ZZZZ9.
+010500 01  TOT-LINE-4.
+010600     05 FILLER             PIC X(15) VALUE "  PAPER      : ".
+010700     05 TOT-PT-PAPER       PIC ZZZZ9.
+010800 01  TOT-LINE-5             PIC X(80) VALUE
+010900     "COMPUTER CHOICE BREAKDOWN".
+011000 01  TOT-LINE-6.
+011100     05 FILLER             PIC X(15) VALUE "  ROCK       : ".
+011200     05 TOT-CT-ROCK        PIC ZZZZ9.
+011300 01  TOT-LINE-7.
+011400     05 FILLER             PIC X(15) VALUE "  SCISSORS   : ".
+011500     05 TOT-CT-SCISSORS    PIC ZZZZ9.
+011600 01  TOT-LINE-8.
+011700     05 FILLER             PIC X(15) VALUE "  PAPER      : ".
+011800     05 TOT-CT-PAPER       PIC ZZZZ9.
+011900 01  TOT-LINE-9             PIC X(80) VALUE
+012000     "MATCH OUTCOMES".
+012100 01  TOT-LINE-10.
+012200     05 FILLER             PIC X(15) VALUE "  PLAYER WINS: ".
+012300     05 TOT-OT-WINS        PIC ZZZZ9.
+012400 01  TOT-LINE-11.
+012500     05 FILLER             PIC X(15) VALUE "  TIES       : ".
+012600     05 TOT-OT-TIES        PIC ZZZZ9.
+012700 01  TOT-LINE-12.
+012800     05 FILLER             PIC X(15) VALUE "  PLAYER LOSS: ".
+012900     05 TOT-OT-LOSSES      PIC ZZZZ9.
+013000 01  TOT-LINE-13.
+013100     05 FILLER             PIC X(15) VALUE "  TOTAL MATCH: ".
+013200     05 TOT-MATCH-COUNT    PIC ZZZZ9.
+013300 01  BLANK-LINE             PIC X(80) VALUE SPACES.
+013400 PROCEDURE DIVISION.
+013500*--------------------------------------------------------------
+013600 0000-MAINLINE.
+013700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+013800     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+013900         UNTIL GAME-LOG-EOF
+014000     PERFORM 3000-FINALIZE THRU 3000-EXIT
+014100     GO TO 9999-EXIT.
+014200*--------------------------------------------------------------
+014300 1000-INITIALIZE.
+014400     DISPLAY 1 UPON ARGUMENT-NUMBER
+014500     ACCEPT WS-ARG-DATE FROM ARGUMENT-VALUE
+014600         ON EXCEPTION
+014700             MOVE SPACES TO WS-ARG-DATE
+014800     END-ACCEPT
+014900     IF WS-ARG-DATE = SPACES
+015000         ACCEPT WS-REPORT-DATE FROM DATE
+015100     ELSE
+015200         MOVE WS-ARG-DATE TO WS-REPORT-DATE
+015300     END-IF
+015400     OPEN INPUT GAME-LOG-FILE
+015500     OPEN OUTPUT RPT-FILE
+015600     PERFORM 1100-PRINT-HEADINGS THRU 1100-EXIT
+015700     READ GAME-LOG-FILE
+015800         AT END SET GAME-LOG-EOF TO TRUE
+015900     END-READ.
+016000 1000-EXIT.
+016100     EXIT.
+016200*--------------------------------------------------------------
+016300 1100-PRINT-HEADINGS.
+016400     ADD 1 TO WS-PAGE-COUNT
+016500     MOVE WS-PAGE-COUNT TO HDG-PAGE
+016600     MOVE WS-REPORT-DATE TO HDG-DATE
+016700     MOVE HDG-LINE-1 TO RPT-LINE  WRITE RPT-LINE
+016800     MOVE HDG-LINE-2 TO RPT-LINE  WRITE RPT-LINE
+016900     MOVE BLANK-LINE TO RPT-LINE  WRITE RPT-LINE
+017000     MOVE HDG-LINE-3 TO RPT-LINE  WRITE RPT-LINE
+017100     MOVE ZERO TO WS-LINE-COUNT.
+017200 1100-EXIT.
+017300     EXIT.
+017400*--------------------------------------------------------------
+017500 2000-PROCESS-RECORDS.
+017600     IF GL-DATE NOT = WS-REPORT-DATE
+017700         GO TO 2000-READ-NEXT
+017800     END-IF
+018200     PERFORM 2100-ACCUMULATE THRU 2100-EXIT
+018210     PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT.
+018220 2000-READ-NEXT.
+018230     READ GAME-LOG-FILE
+018300         AT END SET GAME-LOG-EOF TO TRUE
+018400     END-READ.
+018500 2000-EXIT.
+018600     EXIT.
+018700*--------------------------------------------------------------
+018800 2100-ACCUMULATE.
+018900     ADD 1 TO WS-MATCH-COUNT
+019000     EVALUATE GL-PLAYER-CHOICE
+019100         WHEN 1 ADD 1 TO PT-ROCK
+019200         WHEN 2 ADD 1 TO PT-SCISSORS
+019300         WHEN 3 ADD 1 TO PT-PAPER
+019400     END-EVALUATE
+019500     EVALUATE GL-COMPUTER-CHOICE
+019600         WHEN 1 ADD 1 TO CT-ROCK
+019700         WHEN 2 ADD 1 TO CT-SCISSORS
+019800         WHEN 3 ADD 1 TO CT-PAPER
+019900     END-EVALUATE
+020000     EVALUATE GL-RESULT
+020100         WHEN "win"  ADD 1 TO OT-WINS
+020200         WHEN "tie"  ADD 1 TO OT-TIES
+020300         WHEN "lose" ADD 1 TO OT-LOSSES
+020400     END-EVALUATE.
+020500 2100-EXIT.
+020600     EXIT.
+020700*--------------------------------------------------------------
+020800 2200-PRINT-DETAIL.
+020900     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+021000         PERFORM 1100-PRINT-HEADINGS THRU 1100-EXIT
+021100     END-IF
+021200     MOVE GL-DATE        TO DET-DATE
+021300     MOVE GL-HOURS       TO DET-TIME (1:2)
+021400     MOVE GL-MINS        TO DET-TIME (3:2)
+021500     MOVE GL-SECS        TO DET-TIME (5:2)
+021600     MOVE GL-MATCH-ID    TO DET-MATCH
+021700     MOVE CHOICE-NAME (GL-PLAYER-CHOICE)   TO DET-PLAYER
+021800     MOVE CHOICE-NAME (GL-COMPUTER-CHOICE) TO DET-COMPUTER
+021900     MOVE GL-RESULT      TO DET-RESULT
+022000     MOVE DET-LINE TO RPT-LINE
+022100     WRITE RPT-LINE
+022200     ADD 1 TO WS-LINE-COUNT.
+022400 2200-EXIT.
+022500     EXIT.
+022600*--------------------------------------------------------------
+022700 3000-FINALIZE.
+022800     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+022900         PERFORM 1100-PRINT-HEADINGS THRU 1100-EXIT
+023000     END-IF
+023100     MOVE PT-ROCK      TO TOT-PT-ROCK
+023200     MOVE PT-SCISSORS  TO TOT-PT-SCISSORS
+023300     MOVE PT-PAPER     TO TOT-PT-PAPER
+023400     MOVE CT-ROCK      TO TOT-CT-ROCK
+023500     MOVE CT-SCISSORS  TO TOT-CT-SCISSORS
+023600     MOVE CT-PAPER     TO TOT-CT-PAPER
+023700     MOVE OT-WINS      TO TOT-OT-WINS
+023800     MOVE OT-TIES      TO TOT-OT-TIES
+023900     MOVE OT-LOSSES    TO TOT-OT-LOSSES
+024000     MOVE WS-MATCH-COUNT TO TOT-MATCH-COUNT
+024100     MOVE BLANK-LINE TO RPT-LINE  WRITE RPT-LINE
+024200     MOVE TOT-LINE-1 TO RPT-LINE  WRITE RPT-LINE
+024300     MOVE TOT-LINE-2 TO RPT-LINE  WRITE RPT-LINE
+024400     MOVE TOT-LINE-3 TO RPT-LINE  WRITE RPT-LINE
+024500     MOVE TOT-LINE-4 TO RPT-LINE  WRITE RPT-LINE
+024600     MOVE BLANK-LINE TO RPT-LINE  WRITE RPT-LINE
+024700     MOVE TOT-LINE-5 TO RPT-LINE  WRITE RPT-LINE
+024800     MOVE TOT-LINE-6 TO RPT-LINE  WRITE RPT-LINE
+024900     MOVE TOT-LINE-7 TO RPT-LINE  WRITE RPT-LINE
+025000     MOVE TOT-LINE-8 TO RPT-LINE  WRITE RPT-LINE
+025100     MOVE BLANK-LINE TO RPT-LINE  WRITE RPT-LINE
+025200     MOVE TOT-LINE-9 TO RPT-LINE  WRITE RPT-LINE
+025300     MOVE TOT-LINE-10 TO RPT-LINE WRITE RPT-LINE
+025400     MOVE TOT-LINE-11 TO RPT-LINE WRITE RPT-LINE
+025500     MOVE TOT-LINE-12 TO RPT-LINE WRITE RPT-LINE
+025600     MOVE TOT-LINE-13 TO RPT-LINE WRITE RPT-LINE
+025700     CLOSE GAME-LOG-FILE
+025800     CLOSE RPT-FILE.
+025900 3000-EXIT.
+026000     EXIT.
+026100*--------------------------------------------------------------
+026200 9999-EXIT.
+026300     STOP RUN.
