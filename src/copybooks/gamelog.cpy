@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------
+      *    GAMELOG.CPY
+      *    One fixed-width line per completed round, written by
+      *    worker.cob and read back by report.cob.  Kept flat and
+      *    positional so the ledger can be grown with new trailing
+      *    fields (match id / player id) without breaking readers
+      *    that only look at the columns they know about.
+      *-----------------------------------------------------------
+       01 GAME-LOG-RECORD.
+          05 GL-DATE              PIC 9(6).
+          05 GL-HOURS             PIC 99.
+          05 GL-MINS              PIC 99.
+          05 GL-SECS              PIC 99.
+          05 GL-MODE              PIC X(8).
+          05 GL-MATCH-ID          PIC X(16).
+          05 GL-PLAYER-ID         PIC X(16).
+          05 GL-PLAYER-CHOICE     PIC 9.
+          05 GL-COMPUTER-CHOICE   PIC 9.
+          05 GL-RESULT            PIC X(4).
