@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------
+      *    MATCHSTATE.CPY
+      *    Running best-of-N tally for one match token, keyed by
+      *    MS-MATCH-ID.  One record per match; updated in place as
+      *    each round comes in on its own call to the worker.
+      *    MS-PLAYER-A-ID/MS-PLAYER-B-ID pin down which real player
+      *    is which side of a PVP match the first time its match id
+      *    is seen, so MS-PLAYER-WINS/MS-COMPUTER-WINS keep tracking
+      *    the same two people across rounds no matter which one of
+      *    them happens to complete a later round.
+      *-----------------------------------------------------------
+       01 MATCH-STATE-RECORD.
+          05 MS-MATCH-ID          PIC X(16).
+          05 MS-BEST-OF           PIC 9(01).
+          05 MS-PLAYER-WINS       PIC 9(02).
+          05 MS-COMPUTER-WINS     PIC 9(02).
+          05 MS-TIES              PIC 9(02).
+          05 MS-ROUNDS-PLAYED     PIC 9(02).
+          05 MS-PLAYER-A-ID       PIC X(16).
+          05 MS-PLAYER-B-ID       PIC X(16).
