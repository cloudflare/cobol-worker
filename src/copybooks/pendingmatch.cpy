@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------
+      *    PENDINGMATCH.CPY
+      *    Holds one caller's pick while we wait for a second real
+      *    player to call in on the same match id (opponent=player
+      *    mode).  The record is consumed - read and deleted - by
+      *    whichever call completes the pair.  PM-MODE carries the
+      *    first caller's mode switch (Y = rpsls) so a completing
+      *    caller in a different mode can be turned away instead of
+      *    the round resolving against a pick outside its own range.
+      *    PM-PLAYER-ID carries the parking caller's own identity so
+      *    that same caller retrying (no idem key, or a dropped one)
+      *    is recognised and sent back to waiting instead of being
+      *    paired against its own parked pick.
+      *-----------------------------------------------------------
+       01 PENDING-MATCH-RECORD.
+          05 PM-MATCH-ID          PIC X(16).
+          05 PM-PICK              PIC 9.
+          05 PM-MODE              PIC X(01).
+          05 PM-PLAYER-ID         PIC X(16).
