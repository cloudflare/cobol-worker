@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------
+      *    IDEMPOTENCY.CPY
+      *    One record per idem key a caller sent us.  Holds enough
+      *    of the originally computed round - and, if there was one,
+      *    the match tally snapshot at that point - to answer a
+      *    retry with exactly the same body instead of drawing a
+      *    fresh computer choice or counting the round twice.
+      *-----------------------------------------------------------
+       01 IDEM-RECORD.
+          05 IDEM-KEY               PIC X(32).
+          05 IDEM-RESULT            PIC X(24).
+          05 IDEM-PLAYER-CHOICE     PIC 9.
+          05 IDEM-COMPUTER-CHOICE   PIC 9.
+          05 IDEM-HAVE-MATCH        PIC X(01).
+          05 IDEM-MS-BEST-OF        PIC 9.
+          05 IDEM-MS-PLAYER-WINS    PIC 9(02).
+          05 IDEM-MS-COMPUTER-WINS  PIC 9(02).
+          05 IDEM-MS-TIES           PIC 9(02).
+          05 IDEM-MS-ROUNDS-PLAYED  PIC 9(02).
+          05 IDEM-MATCH-COMPLETE    PIC X(01).
